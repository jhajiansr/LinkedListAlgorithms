@@ -1,42 +1,119 @@
-       identification division.
-       program-id. Program2 as "FindCell".
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01 inputnum pic s9(9) value zero.
-       01 topindex pic s9(9) value zero.
-       01 inputnum_save pic s9(9) value zero.
-       01 new_cell_list_pointer usage is pointer.
-       01 list-item.
-         05 list_item_data pic x(80).
-         05 next-item-list-pointer usage is pointer value is null.
-       01 top_list.
-         05 top_data pic x(80) occurs 100 times indexed by topindex.
-         05 top_next usage is pointer occurs 100 times indexed by topindex value is null.
-       01 next_top_list.
-         05 next_top_data pic x(80) occurs 100 times indexed by topindex.
-         05 next_top_next usage is pointer occurs 100 times indexed by topindex value is null.
-       01 anykey pic x(80).
-       01 Targ external pic x(80).
-       01 target_data pic x(80).
-      * This program will locate a target value.
-       procedure division using by reference next_top_list,
-                                             target_data,
-                                             inputnum,
-                                             inputnum_save.
-
-           perform until inputnum is equal to inputnum_save
-               if next_top_data[inputnum_save] is equal to target_data then
-                   display target_data
-                   display "Enter any key to continue"
-                   accept anykey
-               end-if
-               add 1 to inputnum_save
-
-
-           goback.
-       
-       end program Program2.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Program2 AS "FindCell".
+000120 AUTHOR. S R JHAJIAN.
+000130 INSTALLATION. LINKED LIST ALGORITHMS GROUP.
+000140 DATE-WRITTEN. 2020-01-01.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    ALL ALGORITHMS IN THESE PROGRAMS ARE FROM "ESSENTIAL
+000180*    ALGORITHMS", BY ROD STEPHENS.
+000190*
+000200*    THIS PROGRAM LOCATES A TARGET VALUE IN A LIST BUILT BY
+000210*    PROGRAM1 AND HANDED IN BY REFERENCE.
+000220*
+000230*    MAINTENANCE HISTORY
+000240*    DATE       INIT DESCRIPTION
+000250*    -------    ---- ------------------------------------------
+000260*    2026-08-09 SRJ  MOVED THE PASSED PARAMETERS INTO A LINKAGE
+000270*                    SECTION (THEY WERE NEVER CALLABLE BEFORE -
+000280*                    THE USING CLAUSE NAMED WORKING-STORAGE
+000290*                    ITEMS). CALLER NOW PASSES TOP_LIST, THE
+000300*                    LIST IT ACTUALLY BUILT, INSTEAD OF THE
+000310*                    ALWAYS-EMPTY NEXT_TOP_LIST. ADDED
+000320*                    WS-FOUND-SWITCH/WS-FOUND-INDEX SO THE CALLER
+000330*                    CAN LEARN WHETHER A MATCH WAS FOUND AND
+000340*                    WHERE, INSTEAD OF ONLY GETTING A DISPLAY.
+000350*    2026-08-09 SRJ  NOW ALSO RECEIVES NEXT_TOP_LIST, THE BACKWARD
+000360*                    LINK PROGRAM1'S BUILD LOOP NOW POPULATES, AND
+000370*                    SEARCHES FROM BOTH ENDS OF THE LIST AT ONCE -
+000380*                    ONE INDEX WALKS TOP_LIST FORWARD WHILE THE
+000390*                    OTHER WALKS NEXT_TOP_LIST BACKWARD, INSTEAD
+000400*                    OF ONLY EVER SCANNING FORWARD. (SUPERSEDED -
+000410*                    SEE BELOW.)
+000420*    2026-08-09 SRJ  RETIRED THE EXTERNAL Targ FIELD - IT WAS
+000430*                    DEAD STORAGE HERE TOO; TARGET_DATA PASSED ON
+000440*                    THE USING CLAUSE IS THE ONLY SEARCH CRITERIA
+000450*                    THIS PROGRAM EVER ACTED ON.
+000460*    2026-08-09 SRJ  NOW ALSO RECEIVES CALLER-LIST-ID SO A CALLER
+000470*                    MAINTAINING A CATALOG OF SEVERAL NAMED LISTS
+000480*                    CAN TELL THIS PROGRAM WHICH ONE IT IS
+000490*                    SEARCHING, INSTEAD OF THIS PROGRAM ALWAYS
+000500*                    OPERATING AGAINST "THE" LIST WITH NO NAME.
+000510*    2026-08-09 SRJ  DISPLAYS AN EXPLICIT "TARGET NOT FOUND"
+000520*                    MESSAGE WHEN THE SEARCH LOOP EXHAUSTS BOTH
+000530*                    ENDS OF THE LIST WITHOUT A MATCH, INSTEAD OF
+000540*                    SILENTLY RETURNING WITH NOTHING DISPLAYED.
+000550*    2026-08-09 SRJ  REPLACED THE TWO-ENDED LINEAR SCAN WITH A
+000560*                    BINARY SEARCH - PROGRAM1'S BUILD LOOP NOW
+000570*                    KEEPS TOP_DATA IN ASCENDING ORDER, SO A
+000580*                    TARGET CAN BE LOCATED IN LOG N PROBES INSTEAD
+000590*                    OF A FULL SCAN. A SORTED SINGLE ARRAY NEEDS
+000600*                    ONLY ONE PROBE POINT, NOT TWO SCANS CLOSING
+000610*                    FROM EACH END.
+000620*    2026-08-09 SRJ  DROPPED NEXT_TOP_LIST FROM THE USING CLAUSE.
+000630*                    THE BINARY SEARCH ABOVE NEVER READ IT, AND
+000640*                    PROGRAM1 HAS STOPPED BUILDING AND PASSING THE
+000650*                    BACKWARD-LINK STRUCTURE PROGRAM2 USED TO WALK
+000660*                    BEFORE THE BINARY SEARCH REPLACED THAT SCAN.
+000670******************************************************************
+000680 ENVIRONMENT DIVISION.
+000690 CONFIGURATION SECTION.
+000700 DATA DIVISION.
+000710 WORKING-STORAGE SECTION.
+000720 01  WS-LOW PIC S9(9) VALUE ZERO.
+000730 01  WS-HIGH PIC S9(9) VALUE ZERO.
+000740 01  WS-MID PIC S9(9) VALUE ZERO.
+000750 LINKAGE SECTION.
+000760 01  INPUTNUM_SAVE PIC S9(9).
+000770 01  TOP_LIST.
+000780     05  TOP_DATA PIC X(80) OCCURS 1 TO 10000 TIMES
+000790         DEPENDING ON INPUTNUM_SAVE INDEXED BY TOPINDEX.
+000800     05  TOP_NEXT USAGE IS POINTER OCCURS 1 TO 10000 TIMES
+000810         DEPENDING ON INPUTNUM_SAVE
+000820         INDEXED BY TOPINDEX VALUE IS NULL.
+000830 01  TARGET_DATA PIC X(80).
+000840 01  WS-FOUND-SWITCH PIC X(01).
+000850     88  WS-FOUND                   VALUE 'Y'.
+000860 01  WS-FOUND-INDEX PIC S9(9).
+000870 01  CALLER-LIST-ID PIC X(20).
+000880******************************************************************
+000890*    0000-MAINLINE
+000900******************************************************************
+000910 PROCEDURE DIVISION USING BY REFERENCE TOP_LIST,
+000920     TARGET_DATA, INPUTNUM_SAVE, WS-FOUND-SWITCH, WS-FOUND-INDEX,
+000930     CALLER-LIST-ID.
+000940 0000-MAINLINE.
+000950     DISPLAY "FINDCELL SEARCHING LIST " CALLER-LIST-ID.
+000960     MOVE 'N' TO WS-FOUND-SWITCH.
+000970     MOVE ZERO TO WS-FOUND-INDEX.
+000980     MOVE 1 TO WS-LOW.
+000990     MOVE INPUTNUM_SAVE TO WS-HIGH.
+001000     PERFORM 1000-SEARCH-CELL THRU 1000-EXIT
+001010         UNTIL WS-LOW IS GREATER THAN WS-HIGH
+001020         OR WS-FOUND.
+001030     IF NOT WS-FOUND
+001040         DISPLAY "TARGET NOT FOUND IN LIST " CALLER-LIST-ID
+001050     END-IF.
+001060     GOBACK.
+001070******************************************************************
+001080*    1000-SEARCH-CELL - ONE BINARY-SEARCH PROBE AGAINST TOP_DATA,
+001090*    WHICH PROGRAM1'S BUILD LOOP KEEPS IN ASCENDING ORDER. TEST
+001100*    THE MIDPOINT OF THE CURRENT WS-LOW/WS-HIGH RANGE AND NARROW
+001110*    TO WHICHEVER HALF THE TARGET MUST BE IN.
+001120******************************************************************
+001130 1000-SEARCH-CELL.
+001140     COMPUTE WS-MID = (WS-LOW + WS-HIGH) / 2.
+001150     IF TOP_DATA(WS-MID) IS EQUAL TO TARGET_DATA
+001160         DISPLAY TARGET_DATA
+001170         MOVE 'Y' TO WS-FOUND-SWITCH
+001180         MOVE WS-MID TO WS-FOUND-INDEX
+001190     ELSE
+001200         IF TOP_DATA(WS-MID) IS LESS THAN TARGET_DATA
+001210             ADD 1 TO WS-MID GIVING WS-LOW
+001220         ELSE
+001230             SUBTRACT 1 FROM WS-MID GIVING WS-HIGH
+001240         END-IF
+001250     END-IF.
+001260 1000-EXIT.
+001270     EXIT.
+001280 END PROGRAM Program2.
