@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    RPTCTL.CPY
+000300*    CONTROL-CARD LAYOUT FOR THE LIST REPORT PROGRAM (PROGRAM3).
+000400*
+000500*    ONE CARD NAMES THE LIST TO BE REPORTED. A BLANK OR MISSING
+000600*    CARD DEFAULTS TO THE 'DEFAULT' LIST, THE SAME DEFAULT
+000700*    PROGRAM1 USES WHEN NO LIST ID IS SPECIFIED.
+000800*
+000900*    MAINTENANCE HISTORY
+001000*    DATE       INIT DESCRIPTION
+001100*    -------    ---- ------------------------------------------
+001200*    2026-08-09 SRJ  ORIGINAL COPYBOOK - LIST REPORT CONTROL CARD
+001300******************************************************************
+001400 01  RPT-CONTROL-RECORD.
+001500     05  RPT-LIST-ID                 PIC X(20).
+001600     05  FILLER                      PIC X(60).
