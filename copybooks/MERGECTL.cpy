@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    MERGECTL.CPY
+000300*    CONTROL-CARD LAYOUT FOR PROGRAM4 (LIST MERGE) - NAMES THE
+000400*    TWO SOURCE LISTS TO COMBINE AND THE LIST ID THE COMBINED
+000500*    CELLS ARE WRITTEN BACK UNDER.
+000600*
+000700*    MAINTENANCE HISTORY
+000800*    DATE       INIT DESCRIPTION
+000900*    -------    ---- ------------------------------------------
+001000*    2026-08-09 SRJ  ORIGINAL COPYBOOK - MERGE CONTROL CARD
+001100******************************************************************
+001200 01  MERGE-CONTROL-RECORD.
+001300     05  MRG-SOURCE-1                PIC X(20).
+001400     05  MRG-SOURCE-2                PIC X(20).
+001500     05  MRG-TARGET-ID               PIC X(20).
+001600     05  FILLER                      PIC X(20).
