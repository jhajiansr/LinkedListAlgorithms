@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    AUDITREC.CPY
+000300*    RECORD LAYOUT FOR AUDITFILE - THE RUNNING LOG OF EVERY
+000400*    BUILD, SEARCH AND DELETE ACTION TAKEN AGAINST A CATALOGED
+000500*    LIST, SO "WAS X EVER IN THE LIST, AND WHO LOOKED FOR IT"
+000600*    CAN BE ANSWERED FROM A RECORD INSTEAD OF FROM MEMORY.
+000700*
+000800*    MAINTENANCE HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    -------    ---- ------------------------------------------
+001100*    2026-08-09 SRJ  ORIGINAL COPYBOOK - AUDIT TRAIL RECORD
+001200******************************************************************
+001300 01  AUDIT-RECORD.
+001400     05  AU-DATE                     PIC 9(06).
+001500     05  AU-TIME                     PIC 9(08).
+001600     05  AU-LIST-ID                  PIC X(20).
+001700     05  AU-ACTION                   PIC X(10).
+001800     05  AU-VALUE                    PIC X(80).
+001900     05  AU-OUTCOME                  PIC X(20).
