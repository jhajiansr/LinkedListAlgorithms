@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    SYSINREC.CPY
+000300*    CARD-IMAGE LAYOUT FOR THE Program1 BATCH SYSIN STREAM.
+000400*
+000500*    THE FIRST CARD IS THE ENTRY COUNT (REDEFINED AS NUMERIC).
+000600*    THE NEXT SI-ENTRY-COUNT CARDS ARE THE LIST VALUES, IN
+000700*    ORDER. THE FINAL CARD IS THE TARGET SEARCH VALUE.
+000800*
+000900*    MAINTENANCE HISTORY
+001000*    DATE       INIT DESCRIPTION
+001100*    -------    ---- ------------------------------------------
+001200*    2026-08-09 SRJ  ORIGINAL COPYBOOK - BATCH SYSIN CARD LAYOUT
+001210*    2026-08-09 SRJ  ADDED SYSIN-LISTID-CARD - THE NEW LEAD CARD
+001220*                    THAT NAMES WHICH CATALOGED LIST THIS RUN
+001230*                    BUILDS/SEARCHES.
+001300******************************************************************
+001400 01  SYSIN-RECORD                   PIC X(80).
+001500 01  SYSIN-COUNT-CARD REDEFINES SYSIN-RECORD.
+001600     05  SI-ENTRY-COUNT              PIC 9(05).
+001700     05  FILLER                      PIC X(75).
+001710 01  SYSIN-LISTID-CARD REDEFINES SYSIN-RECORD.
+001720     05  SI-LIST-ID                  PIC X(20).
+001730     05  FILLER                      PIC X(60).
