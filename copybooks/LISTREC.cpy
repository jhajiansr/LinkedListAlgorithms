@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    LISTREC.CPY
+000300*    RECORD LAYOUT FOR LISTFILE - THE PERSISTED LINKED LIST
+000400*    DATASET SHARED BY PROGRAM1 (BUILD), PROGRAM2 (FINDCELL),
+000500*    PROGRAM3 (LIST REPORT) AND PROGRAM4 (LIST MERGE).
+000600*
+000700*    ONE LISTFILE RECORD REPRESENTS ONE CELL OF ONE NAMED LIST.
+000800*    RECORDS ARE KEYED BY LIST ID PLUS LIST INDEX SO MANY
+000900*    INDEPENDENT NAMED LISTS CAN SHARE ONE DATASET.
+001000*
+001100*    MAINTENANCE HISTORY
+001200*    DATE       INIT DESCRIPTION
+001300*    -------    ---- ------------------------------------------
+001400*    2026-08-09 SRJ  ORIGINAL COPYBOOK - LIST PERSISTENCE
+001500*    2026-08-09 SRJ  ADDED LR-PREV-INDEX FOR DOUBLY-LINKED WALK
+001600*    2026-08-09 SRJ  ADDED LR-LIST-ID TO KEY FOR NAMED-LIST CATALOG
+001650*    2026-08-09 SRJ  NOTED PROGRAM4 (LIST MERGE) AS A READER/
+001660*                    WRITER OF THIS DATASET
+001700******************************************************************
+001800 01  LIST-RECORD.
+001900     05  LR-LIST-KEY.
+002000         10  LR-LIST-ID          PIC X(20).
+002100         10  LR-LIST-INDEX       PIC 9(05).
+002200     05  LR-LIST-DATA            PIC X(80).
+002300     05  LR-LIST-NEXT-INDEX      PIC 9(05).
+002400     05  LR-LIST-PREV-INDEX      PIC 9(05).
+002500     05  LR-LIST-COUNT           PIC 9(05).
