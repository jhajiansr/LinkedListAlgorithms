@@ -1,77 +1,589 @@
-       program-id. Program1 as "BuildLinkedLisrLinkedListAlgorithm.Program1".
-       data division.
-       working-storage section.
-      * All algorithms in these programs are from "Essential Algorithms", by Rod Stephens.
-      *This program builds singly linked lists.  
-           01 inputnum pic s9(9) value zero.
-           01 topindex pic s9(9) value zero.
-       01 inputnum_save pic s9(9) value zero.
-           01 new_cell_list_pointer usage is pointer.
-           01 list-item.
-           05 list_item_data pic x(80).
-           05 next-item-list-pointer usage is pointer value is null.
-       01 top_list.
-         05 top_data pic x(80) occurs 100 times indexed by topindex.
-           05 top_next usage is pointer occurs 100 times indexed by topindex value is null.
-         01 next_top_list.
-         05 next_top_data pic x(80) occurs 100 times indexed by topindex.
-         05 next_top_next usage is pointer occurs 100 times indexed by topindex value is null.
-       01 anykey pic x(80).
-       01 Targ external pic x(80).
-       01 target_data pic x(80).
-       linkage section.
-       procedure division.
-           display "Enter a number".
-           accept inputnum.
-           move inputnum to inputnum_save.
-
-           display "The number entered is " inputnum.
-           
-           perform until inputnum is zero
-               allocate length of list-item CHARACTERS loc 31 returning new_cell_list_pointer
-               move new_cell_list_pointer to next-item-list-pointer
-               display 'Enter a Value for the list'
-               accept anykey
-               move anykey to list_item_data
-               display list_item_data
-               display "Press any key to continue"
-               accept anykey
-
-               
-               
-                move new_cell_list_pointer to top_next[inputnum]
-                move list_item_data to top_data[inputnum]
-                subtract 1 from inputnum
-               end-perform.
-
-      *    call  FindTargetCellsInLinkedLists by reference top_list, anykey
-      *    end-call.
-
-      *    call Targ using by reference top_list,
-      *                                                       anykey
-      *    end-call.
-      * This code segment will locate a target value.
-           display "Emter target value".
-           accept target_data.
-           move inputnum_save to inputnum.
-           move 1 to inputnum_save.
-
-           perform until inputnum is equal to inputnum_save
-               if top_data[inputnum_save] is equal to target_data then
-                   display target_data
-                   display "Enter any key to continue"
-                   accept anykey
-               end-if
-               add 1 to inputnum_save
-
-               
-               
-               
-                   
-               
-           end-perform.
-      * Findcell will locate target in cell before the target.
-           call "findcell" using by reference next_top_list, target_data, inputnum, inputnum_save
-           end-call.
-           goback.
-       end program Program1.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Program1 AS "BuildLinkedLisrLinkedListAlgorithm.Pr
+000120-    "ogram1".
+000130 AUTHOR. S R JHAJIAN.
+000140 INSTALLATION. LINKED LIST ALGORITHMS GROUP.
+000150 DATE-WRITTEN. 2020-01-01.
+000160 DATE-COMPILED.
+000170******************************************************************
+000180*    ALL ALGORITHMS IN THESE PROGRAMS ARE FROM "ESSENTIAL
+000190*    ALGORITHMS", BY ROD STEPHENS.
+000200*
+000210*    THIS PROGRAM BUILDS SINGLY LINKED LISTS, SEARCHES THEM
+000220*    (VIA A CALL TO FINDCELL), AND PERSISTS THEM TO LISTFILE.
+000230*
+000240*    MAINTENANCE HISTORY
+000250*    DATE       INIT DESCRIPTION
+000260*    -------    ---- ------------------------------------------
+000270*    2026-08-09 SRJ  LISTFILE ADDED - LOAD LIST ON STARTUP AND
+000280*                    SAVE LIST BACK OUT AT END OF RUN INSTEAD OF
+000290*                    LOSING IT AT GOBACK.
+000300*    2026-08-09 SRJ  RETIRED THE EXTERNAL Targ FIELD - IT WAS
+000310*                    NEVER READ AFTER TARGET_DATA WAS INTRODUCED,
+000320*                    AND EXTERNAL STORAGE COULD LET TWO SEARCHES
+000330*                    RUNNING IN THE SAME REGION CLOBBER EACH
+000340*                    OTHER'S TARGET VALUE.
+000350*    2026-08-09 SRJ  BUILD LOOP NOW CHECKPOINTS TO LISTFILE EVERY
+000360*                    WS-CHECKPOINT-INTERVAL CELLS SO AN ABEND OR
+000370*                    DROPPED SESSION PARTWAY THROUGH A LARGE
+000380*                    BUILD DOES NOT LOSE EVERYTHING ENTERED SO
+000390*                    FAR - A RERUN PICKS UP FROM THE LAST SAVED
+000400*                    CELL VIA THE NORMAL LISTFILE LOAD ON STARTUP.
+000410*    2026-08-09 SRJ  WS-LIST-ID IS NO LONGER HARDCODED - THE FIRST
+000420*                    SYSIN CARD NAMES THE CATALOGED LIST THIS RUN
+000430*                    BUILDS/SEARCHES, SO ONE LISTFILE CAN HOLD
+000440*                    SEVERAL INDEPENDENT NAMED LISTS. THE LIST ID
+000450*                    IS NOW ALSO PASSED TO "findcell" SO IT KNOWS
+000460*                    WHICH LIST IT IS SEARCHING.
+000470*    2026-08-09 SRJ  ADDED AUDITFILE - EVERY BUILD CARD (ACCEPTED,
+000480*                    BLANK OR DUPLICATE), EVERY DELETE AND EVERY
+000490*                    SEARCH NOW WRITES A DATE/TIME-STAMPED AUDIT
+000500*                    RECORD SO A LIST'S HISTORY CAN BE ANSWERED
+000510*                    FROM A DATASET INSTEAD OF FROM MEMORY.
+000520*    2026-08-09 SRJ  5000-SEARCH-LIST NOW DISPLAYS AN EXPLICIT
+000530*                    "TARGET NOT FOUND" MESSAGE WHEN "findcell"
+000540*                    COMES BACK WITH WS-FOUND-SWITCH STILL 'N'.
+000550*    2026-08-09 SRJ  2100-BUILD-ONE-CELL NOW INSERTS EACH ACCEPTED
+000560*                    VALUE INTO ITS SORTED POSITION INSTEAD OF
+000570*                    ALWAYS APPENDING, SO TOP_DATA STAYS IN
+000580*                    ASCENDING ORDER AND "findcell" CAN BINARY
+000590*                    SEARCH IT.
+000600*    2026-08-09 SRJ  RETIRED NEXT_TOP_LIST, THE BACKWARD-LINK ARRAY
+000610*                    BUILT/SHIFTED/CHECKPOINTED AND SAVED ALONGSIDE
+000620*                    TOP_LIST. ONCE "findcell" MOVED TO A BINARY
+000630*                    SEARCH OVER THE SORTED TOP_DATA ARRAY, NOTHING
+000640*                    READ THE BACKWARD LINK ANY LONGER, SO IT IS NO
+000650*                    LONGER MAINTAINED HERE EITHER.
+000660*    2026-08-09 SRJ  4000-SAVE-LIST-TO-FILE NOW PURGES LISTFILE
+000670*                    RECORDS LEFT OVER ABOVE THE NEW COUNT WHENEVER
+000680*                    A DELETE OR A SHRINKING CHECKPOINT SAVES A
+000690*                    SHORTER LIST THAN WHAT WAS PERSISTED BEFORE -
+000700*                    THESE USED TO SIT PAST THE NEW END OF THE LIST
+000710*                    AND RESURRECT ON THE NEXT LOAD.
+000720*    2026-08-09 SRJ  3100-LOAD-ONE-RECORD NOW ADVANCES INPUTNUM_SAVE
+000730*                    (THE OCCURS DEPENDING ON ITEM GOVERNING TOP_LIST)
+000740*                    AS EACH RECORD IS RELOADED INSTEAD OF LEAVING IT
+000750*                    AT ITS STARTING VALUE UNTIL THE LOAD FINISHED.
+000760*                    2170-CHECKPOINT-LIST ALSO NOW RESTORES
+000770*                    INPUTNUM_SAVE AFTER ITS TEMPORARY CHECKPOINT
+000780*                    SHRINK, THE SAME WAY IT ALREADY RESTORED
+000790*                    WS-INDEX.
+000800*    2026-08-09 SRJ  DROPPED WS-SYSIN-STATUS/WS-SYSIN-OK/WS-SYSIN-EOF -
+000810*                    EVERY SYSIN-FILE READ ALREADY TESTS AT END, SO
+000820*                    THE FILE STATUS FIELD WAS NEVER REFERENCED
+000830*                    ANYWHERE IN THE PROCEDURE DIVISION.
+000840******************************************************************
+000850 ENVIRONMENT DIVISION.
+000860 CONFIGURATION SECTION.
+000870 INPUT-OUTPUT SECTION.
+000880 FILE-CONTROL.
+000890     SELECT LISTFILE ASSIGN TO "LISTFILE"
+000900         ORGANIZATION IS INDEXED
+000910         ACCESS MODE IS DYNAMIC
+000920         RECORD KEY IS LR-LIST-KEY
+000930         FILE STATUS IS WS-LISTFILE-STATUS.
+000940     SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+000950         ORGANIZATION IS LINE SEQUENTIAL.
+000960     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS WS-AUDITFILE-STATUS.
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  LISTFILE
+001020     LABEL RECORDS ARE STANDARD
+001030     RECORD CONTAINS 120 CHARACTERS.
+001040 COPY LISTREC.
+001050 FD  SYSIN-FILE
+001060     LABEL RECORDS ARE STANDARD
+001070     RECORD CONTAINS 80 CHARACTERS.
+001080 COPY SYSINREC.
+001090 FD  AUDITFILE
+001100     LABEL RECORDS ARE STANDARD
+001110     RECORD CONTAINS 144 CHARACTERS.
+001120 COPY AUDITREC.
+001130 WORKING-STORAGE SECTION.
+001140******************************************************************
+001150*    LIST-BUILD AND LIST-SEARCH WORKING STORAGE
+001160******************************************************************
+001170 77  WS-MAX-ENTRIES PIC 9(05) VALUE 10000.
+001180 01  INPUTNUM PIC S9(9) VALUE ZERO.
+001190 01  INPUTNUM_SAVE PIC S9(9) VALUE ZERO.
+001200 01  WS-INDEX PIC S9(9) VALUE ZERO.
+001210 01  NEW_CELL_LIST_POINTER USAGE IS POINTER.
+001220 01  LIST-ITEM.
+001230     05  LIST_ITEM_DATA PIC X(80).
+001240     05  NEXT-ITEM-LIST-POINTER USAGE IS POINTER VALUE IS NULL.
+001250 01  TOP_LIST.
+001260     05  TOP_DATA PIC X(80) OCCURS 1 TO 10000 TIMES
+001270         DEPENDING ON INPUTNUM_SAVE INDEXED BY TOPINDEX.
+001280     05  TOP_NEXT USAGE IS POINTER OCCURS 1 TO 10000 TIMES
+001290         DEPENDING ON INPUTNUM_SAVE
+001300         INDEXED BY TOPINDEX VALUE IS NULL.
+001310 01  TARGET_DATA PIC X(80).
+001320******************************************************************
+001330*    LISTFILE PERSISTENCE WORKING STORAGE
+001340******************************************************************
+001350 01  WS-LISTFILE-STATUS PIC X(02) VALUE SPACES.
+001360     88  WS-LISTFILE-OK             VALUE '00'.
+001370     88  WS-LISTFILE-NOT-FOUND      VALUE '35'.
+001380 01  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+001390     88  WS-EOF                     VALUE 'Y'.
+001400 01  WS-LIST-ID PIC X(20) VALUE 'DEFAULT'.
+001410 01  WS-EXISTING-COUNT PIC S9(9) VALUE ZERO.
+001420 01  WS-PERSISTED-HIGH PIC S9(9) VALUE ZERO.
+001430 01  WS-PURGE-INDEX PIC S9(9) VALUE ZERO.
+001440 01  WS-NEW-COUNT PIC S9(9) VALUE ZERO.
+001450******************************************************************
+001460*    SEARCH-RESULT AND DELETE-NODE WORKING STORAGE
+001470******************************************************************
+001480 01  WS-FOUND-SWITCH PIC X(01) VALUE 'N'.
+001490     88  WS-FOUND                   VALUE 'Y'.
+001500 01  WS-FOUND-INDEX PIC S9(9) VALUE ZERO.
+001510 01  WS-DELETE-REQUEST PIC X(01) VALUE 'N'.
+001520     88  WS-DELETE-REQUESTED        VALUE 'Y'.
+001530 01  WS-SHIFT-SOURCE PIC S9(9) VALUE ZERO.
+001540 01  WS-REQUESTED-COUNT PIC S9(9) VALUE ZERO.
+001550 01  WS-SKIP-COUNT PIC S9(9) VALUE ZERO.
+001560 01  WS-SKIP-INDEX PIC S9(9) VALUE ZERO.
+001570******************************************************************
+001580*    BUILD-INPUT VALIDATION WORKING STORAGE
+001590******************************************************************
+001600 01  WS-REJECT-SWITCH PIC X(01) VALUE 'N'.
+001610     88  WS-REJECTED                VALUE 'Y'.
+001620 01  WS-DUPLICATE-SWITCH PIC X(01) VALUE 'N'.
+001630     88  WS-DUPLICATE-FOUND         VALUE 'Y'.
+001640 01  WS-DUP-INDEX PIC S9(9) VALUE ZERO.
+001650******************************************************************
+001660*    BUILD-LOOP CHECKPOINT WORKING STORAGE
+001670******************************************************************
+001680 77  WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 10.
+001690 01  WS-CHECKPOINT-COUNT PIC S9(9) VALUE ZERO.
+001700 01  WS-SAVE-BUILD-INDEX PIC S9(9) VALUE ZERO.
+001710 01  WS-SAVE-INPUTNUM PIC S9(9) VALUE ZERO.
+001720******************************************************************
+001730*    AUDIT-TRAIL WORKING STORAGE
+001740******************************************************************
+001750 01  WS-AUDITFILE-STATUS PIC X(02) VALUE SPACES.
+001760     88  WS-AUDITFILE-OK            VALUE '00'.
+001770     88  WS-AUDITFILE-NOT-FOUND     VALUE '35'.
+001780 01  WS-CURRENT-DATE PIC 9(06) VALUE ZERO.
+001790 01  WS-CURRENT-TIME PIC 9(08) VALUE ZERO.
+001800******************************************************************
+001810*    SORTED-INSERT WORKING STORAGE
+001820******************************************************************
+001830 01  WS-INSERT-INDEX PIC S9(9) VALUE ZERO.
+001840 01  WS-INSERT-FOUND-SWITCH PIC X(01) VALUE 'N'.
+001850     88  WS-INSERT-FOUND            VALUE 'Y'.
+001860 01  WS-SCAN-INDEX PIC S9(9) VALUE ZERO.
+001870 01  WS-SORT-INDEX PIC S9(9) VALUE ZERO.
+001880 01  WS-SHIFT-TARGET PIC S9(9) VALUE ZERO.
+001890 LINKAGE SECTION.
+001900 PROCEDURE DIVISION.
+001910******************************************************************
+001920*    0000-MAINLINE
+001930******************************************************************
+001940 0000-MAINLINE.
+001950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001960     PERFORM 3000-LOAD-LIST-FROM-FILE THRU 3000-EXIT.
+001970     PERFORM 2000-BUILD-LIST THRU 2000-EXIT.
+001980     PERFORM 5000-SEARCH-LIST THRU 5000-EXIT.
+001990     PERFORM 6000-DELETE-NODE THRU 6000-EXIT.
+002000     PERFORM 4000-SAVE-LIST-TO-FILE THRU 4000-EXIT.
+002010     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002020     GOBACK.
+002030******************************************************************
+002040*    1000-INITIALIZE - OPEN THE CARD-IMAGE SYSIN DATASET FED
+002050*    BY THE JCL SO THE BUILD AND SEARCH STEPS BELOW CAN RUN
+002060*    UNATTENDED IN BATCH, THEN READ THE LEAD CARD NAMING WHICH
+002070*    CATALOGED LIST THIS RUN OPERATES ON.
+002080******************************************************************
+002090 1000-INITIALIZE.
+002100     OPEN INPUT SYSIN-FILE.
+002110     READ SYSIN-FILE
+002120         AT END CONTINUE
+002130     END-READ.
+002140     IF SI-LIST-ID IS NOT EQUAL TO SPACES
+002150         MOVE SI-LIST-ID TO WS-LIST-ID
+002160     END-IF.
+002170     DISPLAY "OPERATING ON LIST ID " WS-LIST-ID.
+002180     OPEN EXTEND AUDITFILE.
+002190     IF WS-AUDITFILE-NOT-FOUND
+002200         OPEN OUTPUT AUDITFILE
+002210         CLOSE AUDITFILE
+002220         OPEN EXTEND AUDITFILE
+002230     END-IF.
+002240 1000-EXIT.
+002250     EXIT.
+002260******************************************************************
+002270*    2000-BUILD-LIST - ACCEPT NEW LIST ENTRIES FROM THE TERMINAL
+002280*    AND APPEND THEM AFTER WHATEVER WAS ALREADY LOADED FROM
+002290*    LISTFILE.
+002300******************************************************************
+002310 2000-BUILD-LIST.
+002320     DISPLAY "Enter a number".
+002330     READ SYSIN-FILE
+002340         AT END MOVE ZERO TO SI-ENTRY-COUNT
+002350     END-READ.
+002360     IF SI-ENTRY-COUNT IS NOT NUMERIC
+002370         DISPLAY "COUNT CARD IS NOT NUMERIC - NO ENTRIES BUILT"
+002380         MOVE ZERO TO SI-ENTRY-COUNT
+002390     END-IF.
+002400     MOVE SI-ENTRY-COUNT TO INPUTNUM WS-NEW-COUNT
+002410         WS-REQUESTED-COUNT.
+002420     MOVE ZERO TO WS-SKIP-COUNT.
+002430     COMPUTE INPUTNUM_SAVE = WS-EXISTING-COUNT + WS-NEW-COUNT.
+002440     IF INPUTNUM_SAVE IS GREATER THAN WS-MAX-ENTRIES
+002450         DISPLAY "LIST SIZE " INPUTNUM_SAVE
+002460             " EXCEEDS THE CONFIGURED MAXIMUM OF "
+002470             WS-MAX-ENTRIES ", ENTRIES WILL BE TRUNCATED"
+002480         SUBTRACT WS-EXISTING-COUNT FROM WS-MAX-ENTRIES
+002490             GIVING WS-NEW-COUNT
+002500         IF WS-NEW-COUNT IS LESS THAN ZERO
+002510             MOVE ZERO TO WS-NEW-COUNT
+002520         END-IF
+002530         MOVE WS-NEW-COUNT TO INPUTNUM
+002540         COMPUTE INPUTNUM_SAVE = WS-EXISTING-COUNT + WS-NEW-COUNT
+002550         SUBTRACT WS-NEW-COUNT FROM WS-REQUESTED-COUNT
+002560             GIVING WS-SKIP-COUNT
+002570     END-IF.
+002580     DISPLAY "The number entered is " INPUTNUM.
+002590     MOVE WS-EXISTING-COUNT TO WS-INDEX.
+002600     PERFORM 2100-BUILD-ONE-CELL THRU 2100-EXIT
+002610         UNTIL INPUTNUM IS EQUAL TO ZERO.
+002620     PERFORM 2200-SKIP-EXCESS-CARDS THRU 2200-EXIT
+002630         VARYING WS-SKIP-INDEX FROM 1 BY 1
+002640         UNTIL WS-SKIP-INDEX IS GREATER THAN WS-SKIP-COUNT.
+002650     COMPUTE INPUTNUM_SAVE = WS-INDEX.
+002660 2000-EXIT.
+002670     EXIT.
+002680******************************************************************
+002690*    2100-BUILD-ONE-CELL - READ ONE VALUE CARD AND, IF IT PASSES
+002700*    VALIDATION (NOT BLANK, NOT ALREADY IN THE LIST), INSERT IT
+002710*    INTO ITS SORTED POSITION SO TOP_DATA STAYS IN ASCENDING
+002720*    ORDER FOR FINDCELL'S BINARY SEARCH. A CARD THAT FAILS
+002730*    VALIDATION IS COUNTED AS CONSUMED BUT DOES NOT OCCUPY A LIST
+002740*    SLOT.
+002750******************************************************************
+002760 2100-BUILD-ONE-CELL.
+002770     DISPLAY 'Enter a Value for the list'.
+002780     READ SYSIN-FILE
+002790         AT END MOVE SPACES TO SYSIN-RECORD
+002800     END-READ.
+002810     MOVE 'N' TO WS-REJECT-SWITCH.
+002820     IF SYSIN-RECORD IS EQUAL TO SPACES
+002830         DISPLAY "REJECTED - BLANK LIST VALUE"
+002840         MOVE 'Y' TO WS-REJECT-SWITCH
+002850         MOVE 'REJECT-BLANK' TO AU-OUTCOME
+002860     ELSE
+002870         PERFORM 2150-CHECK-DUPLICATE THRU 2150-EXIT
+002880         IF WS-DUPLICATE-FOUND
+002890             DISPLAY "REJECTED - DUPLICATE LIST VALUE "
+002900                 SYSIN-RECORD
+002910             MOVE 'Y' TO WS-REJECT-SWITCH
+002920             MOVE 'REJECT-DUP' TO AU-OUTCOME
+002930         ELSE
+002940             MOVE 'ACCEPTED' TO AU-OUTCOME
+002950         END-IF
+002960     END-IF.
+002970     MOVE 'BUILD' TO AU-ACTION.
+002980     MOVE SYSIN-RECORD TO AU-VALUE.
+002990     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+003000     IF NOT WS-REJECTED
+003010         PERFORM 2180-FIND-INSERT-POSITION THRU 2180-EXIT
+003020         IF WS-INSERT-INDEX IS LESS THAN OR EQUAL TO WS-INDEX
+003030             PERFORM 2190-SHIFT-CELLS-UP THRU 2190-EXIT
+003040                 VARYING WS-SORT-INDEX FROM WS-INDEX BY -1
+003050                 UNTIL WS-SORT-INDEX IS LESS THAN WS-INSERT-INDEX
+003060         END-IF
+003070         ADD 1 TO WS-INDEX
+003080         ALLOCATE LENGTH OF LIST-ITEM CHARACTERS LOC 31
+003090             RETURNING NEW_CELL_LIST_POINTER
+003100         MOVE NEW_CELL_LIST_POINTER TO NEXT-ITEM-LIST-POINTER
+003110         MOVE SYSIN-RECORD TO LIST_ITEM_DATA
+003120         DISPLAY LIST_ITEM_DATA
+003130         MOVE NEW_CELL_LIST_POINTER TO TOP_NEXT(WS-INSERT-INDEX)
+003140         MOVE LIST_ITEM_DATA TO TOP_DATA(WS-INSERT-INDEX)
+003150         ADD 1 TO WS-CHECKPOINT-COUNT
+003160         IF WS-CHECKPOINT-COUNT IS GREATER THAN OR EQUAL TO
+003170             WS-CHECKPOINT-INTERVAL
+003180             PERFORM 2170-CHECKPOINT-LIST THRU 2170-EXIT
+003190         END-IF
+003200     END-IF.
+003210     SUBTRACT 1 FROM INPUTNUM.
+003220 2100-EXIT.
+003230     EXIT.
+003240******************************************************************
+003250*    2150-CHECK-DUPLICATE - SEE WHETHER THE VALUE JUST READ IS
+003260*    ALREADY PRESENT SOMEWHERE IN THE LIST BUILT SO FAR.
+003270******************************************************************
+003280 2150-CHECK-DUPLICATE.
+003290     MOVE 'N' TO WS-DUPLICATE-SWITCH.
+003300     IF WS-INDEX IS GREATER THAN ZERO
+003310         PERFORM 2160-COMPARE-ONE-CELL THRU 2160-EXIT
+003320             VARYING WS-DUP-INDEX FROM 1 BY 1
+003330             UNTIL WS-DUP-INDEX IS GREATER THAN WS-INDEX
+003340                 OR WS-DUPLICATE-FOUND
+003350     END-IF.
+003360 2150-EXIT.
+003370     EXIT.
+003380 2160-COMPARE-ONE-CELL.
+003390     IF TOP_DATA(WS-DUP-INDEX) IS EQUAL TO SYSIN-RECORD
+003400         MOVE 'Y' TO WS-DUPLICATE-SWITCH
+003410     END-IF.
+003420 2160-EXIT.
+003430     EXIT.
+003440******************************************************************
+003450*    2170-CHECKPOINT-LIST - COMMIT THE LIST BUILT SO FAR TO
+003460*    LISTFILE SO A RERUN AFTER AN ABEND CAN RESUME FROM HERE
+003470*    INSTEAD OF FROM SCRATCH. REUSES 4000-SAVE-LIST-TO-FILE, THE
+003480*    SAME PARAGRAPH THAT WRITES THE FINAL LIST AT END OF RUN.
+003490******************************************************************
+003500 2170-CHECKPOINT-LIST.
+003510     MOVE WS-INDEX TO WS-SAVE-BUILD-INDEX.
+003520     MOVE INPUTNUM_SAVE TO WS-SAVE-INPUTNUM.
+003530     COMPUTE INPUTNUM_SAVE = WS-INDEX.
+003540     PERFORM 4000-SAVE-LIST-TO-FILE THRU 4000-EXIT.
+003550     MOVE WS-SAVE-BUILD-INDEX TO WS-INDEX.
+003560     MOVE WS-SAVE-INPUTNUM TO INPUTNUM_SAVE.
+003570     DISPLAY "CHECKPOINT WRITTEN THROUGH POSITION " WS-INDEX.
+003580     MOVE ZERO TO WS-CHECKPOINT-COUNT.
+003590 2170-EXIT.
+003600     EXIT.
+003610******************************************************************
+003620*    2180-FIND-INSERT-POSITION - TOP_DATA IS KEPT IN ASCENDING
+003630*    ORDER AS THE LIST IS BUILT, SO FINDCELL (PROGRAM2) CAN LOCATE
+003640*    A TARGET WITH A BINARY SEARCH INSTEAD OF A LINEAR SCAN. SCAN
+003650*    THE CELLS BUILT SO FAR FOR THE FIRST ONE THAT SORTS AFTER
+003660*    SYSIN-RECORD; DEFAULT TO APPENDING AFTER THE LAST CELL WHEN
+003670*    NONE IS FOUND.
+003680******************************************************************
+003690 2180-FIND-INSERT-POSITION.
+003700     ADD 1 TO WS-INDEX GIVING WS-INSERT-INDEX.
+003710     MOVE 'N' TO WS-INSERT-FOUND-SWITCH.
+003720     IF WS-INDEX IS GREATER THAN ZERO
+003730         PERFORM 2185-TEST-INSERT-CELL THRU 2185-EXIT
+003740             VARYING WS-SCAN-INDEX FROM 1 BY 1
+003750             UNTIL WS-SCAN-INDEX IS GREATER THAN WS-INDEX
+003760                 OR WS-INSERT-FOUND
+003770     END-IF.
+003780 2180-EXIT.
+003790     EXIT.
+003800 2185-TEST-INSERT-CELL.
+003810     IF TOP_DATA(WS-SCAN-INDEX) IS GREATER THAN SYSIN-RECORD
+003820         MOVE WS-SCAN-INDEX TO WS-INSERT-INDEX
+003830         MOVE 'Y' TO WS-INSERT-FOUND-SWITCH
+003840     END-IF.
+003850 2185-EXIT.
+003860     EXIT.
+003870******************************************************************
+003880*    2190-SHIFT-CELLS-UP - OPEN A GAP AT WS-INSERT-INDEX BY MOVING
+003890*    EVERY CELL FROM WS-INDEX (THE LAST CELL BUILT SO FAR) DOWN TO
+003900*    WS-INSERT-INDEX UP ONE SLOT, WORKING FROM THE TOP OF THE
+003910*    TABLE DOWNWARD SO NO CELL IS OVERWRITTEN BEFORE IT IS MOVED.
+003920******************************************************************
+003930 2190-SHIFT-CELLS-UP.
+003940     ADD 1 TO WS-SORT-INDEX GIVING WS-SHIFT-TARGET.
+003950     MOVE TOP_DATA(WS-SORT-INDEX) TO TOP_DATA(WS-SHIFT-TARGET).
+003960     MOVE TOP_NEXT(WS-SORT-INDEX) TO TOP_NEXT(WS-SHIFT-TARGET).
+003970 2190-EXIT.
+003980     EXIT.
+003990*    2200-SKIP-EXCESS-CARDS - WHEN THE MAXIMUM LIST SIZE FORCED
+004000*    A TRUNCATION ABOVE, DRAIN THE VALUE CARDS THAT WERE NEVER
+004010*    BUILT SO THE TARGET/DELETE-REQUEST CARDS THAT FOLLOW THEM
+004020*    IN SYSIN STAY LINED UP.
+004030 2200-SKIP-EXCESS-CARDS.
+004040     READ SYSIN-FILE
+004050         AT END CONTINUE
+004060     END-READ.
+004070 2200-EXIT.
+004080     EXIT.
+004090******************************************************************
+004100*    3000-LOAD-LIST-FROM-FILE - REBUILD TOP_LIST FROM WHATEVER
+004110*    WAS PERSISTED FOR WS-LIST-ID THE LAST TIME THIS PROGRAM RAN.
+004120******************************************************************
+004130 3000-LOAD-LIST-FROM-FILE.
+004140     MOVE ZERO TO WS-EXISTING-COUNT.
+004150     MOVE 'N' TO WS-EOF-SWITCH.
+004160     OPEN INPUT LISTFILE.
+004170     IF WS-LISTFILE-NOT-FOUND
+004180         CONTINUE
+004190     ELSE
+004200         MOVE WS-LIST-ID TO LR-LIST-ID
+004210         MOVE ZERO TO LR-LIST-INDEX
+004220         START LISTFILE KEY IS NOT LESS THAN LR-LIST-KEY
+004230             INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+004240         END-START
+004250         PERFORM 3100-LOAD-ONE-RECORD THRU 3100-EXIT
+004260             UNTIL WS-EOF
+004270         MOVE WS-EXISTING-COUNT TO WS-PERSISTED-HIGH
+004280         CLOSE LISTFILE
+004290     END-IF.
+004300 3000-EXIT.
+004310     EXIT.
+004320 3100-LOAD-ONE-RECORD.
+004330     READ LISTFILE NEXT RECORD
+004340         AT END
+004350             MOVE 'Y' TO WS-EOF-SWITCH
+004360         NOT AT END
+004370             IF LR-LIST-ID NOT EQUAL WS-LIST-ID
+004380                 MOVE 'Y' TO WS-EOF-SWITCH
+004390             ELSE
+004400                 ADD 1 TO WS-EXISTING-COUNT
+004410                 MOVE LR-LIST-INDEX TO WS-INDEX
+004420                 MOVE WS-INDEX TO INPUTNUM_SAVE
+004430                 ALLOCATE LENGTH OF LIST-ITEM CHARACTERS LOC 31
+004440                     RETURNING NEW_CELL_LIST_POINTER
+004450                 MOVE LR-LIST-DATA TO TOP_DATA(WS-INDEX)
+004460                 MOVE NEW_CELL_LIST_POINTER TO TOP_NEXT(WS-INDEX)
+004470             END-IF
+004480     END-READ.
+004490 3100-EXIT.
+004500     EXIT.
+004510******************************************************************
+004520*    4000-SAVE-LIST-TO-FILE - WRITE TOP_LIST BACK OUT TO
+004530*    LISTFILE SO IT SURVIVES PAST THIS RUN'S GOBACK.
+004540******************************************************************
+004550 4000-SAVE-LIST-TO-FILE.
+004560     OPEN I-O LISTFILE.
+004570     IF WS-LISTFILE-NOT-FOUND
+004580         OPEN OUTPUT LISTFILE
+004590         CLOSE LISTFILE
+004600         OPEN I-O LISTFILE
+004610     END-IF.
+004620     MOVE 1 TO WS-INDEX.
+004630     PERFORM 4100-SAVE-ONE-RECORD THRU 4100-EXIT
+004640         UNTIL WS-INDEX IS GREATER THAN INPUTNUM_SAVE.
+004650     IF INPUTNUM_SAVE IS LESS THAN WS-PERSISTED-HIGH
+004660         PERFORM 4200-PURGE-EXCESS-RECORDS THRU 4200-EXIT
+004670     END-IF.
+004680     MOVE INPUTNUM_SAVE TO WS-PERSISTED-HIGH.
+004690     CLOSE LISTFILE.
+004700 4000-EXIT.
+004710     EXIT.
+004720 4100-SAVE-ONE-RECORD.
+004730     MOVE WS-LIST-ID TO LR-LIST-ID.
+004740     MOVE WS-INDEX TO LR-LIST-INDEX.
+004750     MOVE TOP_DATA(WS-INDEX) TO LR-LIST-DATA.
+004760     MOVE INPUTNUM_SAVE TO LR-LIST-COUNT.
+004770     IF WS-INDEX IS EQUAL TO INPUTNUM_SAVE
+004780         MOVE ZERO TO LR-LIST-NEXT-INDEX
+004790     ELSE
+004800         ADD 1 TO WS-INDEX GIVING LR-LIST-NEXT-INDEX
+004810     END-IF.
+004820     IF WS-INDEX IS EQUAL TO 1
+004830         MOVE ZERO TO LR-LIST-PREV-INDEX
+004840     ELSE
+004850         SUBTRACT 1 FROM WS-INDEX GIVING LR-LIST-PREV-INDEX
+004860     END-IF.
+004870     WRITE LIST-RECORD
+004880         INVALID KEY REWRITE LIST-RECORD
+004890     END-WRITE.
+004900     ADD 1 TO WS-INDEX.
+004910 4100-EXIT.
+004920     EXIT.
+004930******************************************************************
+004940*    4200-PURGE-EXCESS-RECORDS - A SHRUNK LIST (A DELETE, OR A
+004950*    CHECKPOINT TAKEN AFTER ONE) LEAVES BEHIND LISTFILE RECORDS
+004960*    THAT WERE PERSISTED UNDER THE OLD, LARGER COUNT BUT ARE NO
+004970*    LONGER PART OF THE LIST. DELETE EVERY INDEX ABOVE THE NEW
+004980*    COUNT BUT AT OR BELOW WS-PERSISTED-HIGH SO THOSE STALE CELLS
+004990*    CANNOT RESURRECT ON THE NEXT LOAD.
+005000******************************************************************
+005010 4200-PURGE-EXCESS-RECORDS.
+005020     ADD 1 TO INPUTNUM_SAVE GIVING WS-PURGE-INDEX.
+005030     PERFORM 4210-DELETE-ONE-RECORD THRU 4210-EXIT
+005040         VARYING WS-PURGE-INDEX FROM WS-PURGE-INDEX BY 1
+005050         UNTIL WS-PURGE-INDEX IS GREATER THAN WS-PERSISTED-HIGH.
+005060 4200-EXIT.
+005070     EXIT.
+005080 4210-DELETE-ONE-RECORD.
+005090     MOVE WS-LIST-ID TO LR-LIST-ID.
+005100     MOVE WS-PURGE-INDEX TO LR-LIST-INDEX.
+005110     DELETE LISTFILE
+005120         INVALID KEY CONTINUE
+005130     END-DELETE.
+005140 4210-EXIT.
+005150     EXIT.
+005160******************************************************************
+005170*    5000-SEARCH-LIST - PROMPT FOR A TARGET VALUE AND LOCATE IT.
+005180******************************************************************
+005190 5000-SEARCH-LIST.
+005200     DISPLAY "Emter target value".
+005210     READ SYSIN-FILE
+005220         AT END MOVE SPACES TO SYSIN-RECORD
+005230     END-READ.
+005240     MOVE SYSIN-RECORD TO TARGET_DATA.
+005250     READ SYSIN-FILE
+005260         AT END MOVE 'N' TO SYSIN-RECORD
+005270     END-READ.
+005280     MOVE SYSIN-RECORD(1:1) TO WS-DELETE-REQUEST.
+005290     MOVE 'N' TO WS-FOUND-SWITCH.
+005300     MOVE ZERO TO WS-FOUND-INDEX.
+005310*    FINDCELL LOCATES THE TARGET IN THE LIST THIS PROGRAM BUILT
+005320*    WITH A BINARY SEARCH AGAINST TOP_LIST, AND DISPLAYS THE
+005330*    NOT-FOUND MESSAGE ITSELF WHEN THE TARGET ISN'T THERE.
+005340     CALL "findcell" USING BY REFERENCE TOP_LIST,
+005350         TARGET_DATA, INPUTNUM_SAVE, WS-FOUND-SWITCH,
+005360         WS-FOUND-INDEX, WS-LIST-ID
+005370     END-CALL.
+005380     MOVE 'SEARCH' TO AU-ACTION.
+005390     MOVE TARGET_DATA TO AU-VALUE.
+005400     IF WS-FOUND
+005410         MOVE 'FOUND' TO AU-OUTCOME
+005420     ELSE
+005430         MOVE 'NOT FOUND' TO AU-OUTCOME
+005440     END-IF.
+005450     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+005460 5000-EXIT.
+005470     EXIT.
+005480******************************************************************
+005490*    6000-DELETE-NODE - IF THE SEARCH ABOVE FOUND THE TARGET AND
+005500*    A DELETE WAS REQUESTED ON THE SYSIN DELETE-REQUEST CARD,
+005510*    UNLINK THAT CELL FROM TOP_LIST, FREE ITS ALLOCATED STORAGE
+005520*    AND CLOSE THE GAP BY SHIFTING EVERY CELL BEHIND IT DOWN ONE.
+005530******************************************************************
+005540 6000-DELETE-NODE.
+005550     IF WS-DELETE-REQUESTED AND WS-FOUND
+005560         FREE TOP_NEXT(WS-FOUND-INDEX)
+005570         PERFORM 6100-SHIFT-CELLS-DOWN THRU 6100-EXIT
+005580             VARYING WS-INDEX FROM WS-FOUND-INDEX BY 1
+005590             UNTIL WS-INDEX IS GREATER THAN OR EQUAL TO
+005600                 INPUTNUM_SAVE
+005610         SUBTRACT 1 FROM INPUTNUM_SAVE
+005620         DISPLAY "NODE DELETED FROM LIST"
+005630         MOVE 'DELETE' TO AU-ACTION
+005640         MOVE TARGET_DATA TO AU-VALUE
+005650         MOVE 'DELETED' TO AU-OUTCOME
+005660         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+005670     END-IF.
+005680 6000-EXIT.
+005690     EXIT.
+005700 6100-SHIFT-CELLS-DOWN.
+005710     ADD 1 TO WS-INDEX GIVING WS-SHIFT-SOURCE.
+005720     MOVE TOP_DATA(WS-SHIFT-SOURCE) TO TOP_DATA(WS-INDEX).
+005730     MOVE TOP_NEXT(WS-SHIFT-SOURCE) TO TOP_NEXT(WS-INDEX).
+005740 6100-EXIT.
+005750     EXIT.
+005760******************************************************************
+005770*    7000-WRITE-AUDIT-RECORD - STAMP AND WRITE ONE AUDITFILE
+005780*    RECORD. THE CALLER MOVES AU-ACTION, AU-VALUE AND AU-OUTCOME
+005790*    INTO THE AUDIT RECORD BEFORE PERFORMING THIS PARAGRAPH.
+005800******************************************************************
+005810 7000-WRITE-AUDIT-RECORD.
+005820     ACCEPT WS-CURRENT-DATE FROM DATE.
+005830     ACCEPT WS-CURRENT-TIME FROM TIME.
+005840     MOVE WS-CURRENT-DATE TO AU-DATE.
+005850     MOVE WS-CURRENT-TIME TO AU-TIME.
+005860     MOVE WS-LIST-ID TO AU-LIST-ID.
+005870     WRITE AUDIT-RECORD.
+005880 7000-EXIT.
+005890     EXIT.
+005900******************************************************************
+005910*    9000-TERMINATE - CLOSE THE SYSIN AND AUDITFILE DATASETS.
+005920******************************************************************
+005930 9000-TERMINATE.
+005940     CLOSE SYSIN-FILE.
+005950     CLOSE AUDITFILE.
+005960 9000-EXIT.
+005970     EXIT.
+005980 END PROGRAM Program1.
