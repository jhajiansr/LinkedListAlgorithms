@@ -0,0 +1,23 @@
+//PGM3JOB  JOB  (ACCTNO),'LIST REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BATCH FRONT-END FOR Program3 (FULL-LIST REPORT).
+//*
+//* SYSIN CARD LAYOUT
+//*   CARD 1 (OPTIONAL) - LIST ID TO REPORT, COLS 1-20, BLANK OR
+//*                        OMITTED DEFAULTS TO LIST 'DEFAULT'.
+//*
+//* MAINTENANCE HISTORY
+//*   DATE       INIT DESCRIPTION
+//*   -------    ---- ------------------------------------------
+//*   2026-08-09 SRJ  ORIGINAL JCL - RUN Program3 AGAINST LISTFILE
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAM3
+//STEPLIB  DD   DSN=PROD.LINKLIST.LOADLIB,DISP=SHR
+//LISTFILE DD   DSN=PROD.LINKLIST.LISTFILE,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSIN    DD   *
+DEFAULT
+/*
