@@ -0,0 +1,39 @@
+//PGM1JOB  JOB  (ACCTNO),'BUILD LIST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BATCH FRONT-END FOR Program1 (BUILD/SEARCH LINKED LIST).
+//*
+//* SYSIN CARD LAYOUT
+//*   CARD 1        - LIST ID TO BUILD/SEARCH, COLS 1-20, BLANK
+//*                   DEFAULTS TO LIST 'DEFAULT'
+//*   CARD 2        - ENTRY COUNT, PIC 9(05), COLS 1-5
+//*   CARD 3..N+2   - LIST VALUES, ONE PER CARD, COLS 1-80
+//*   CARD N+3      - TARGET VALUE TO SEARCH FOR, COLS 1-80
+//*   CARD N+4      - DELETE-REQUEST FLAG, COL 1 ('Y' OR 'N') -
+//*                   'Y' REMOVES THE MATCHED CELL FROM THE LIST
+//*
+//* MAINTENANCE HISTORY
+//*   DATE       INIT DESCRIPTION
+//*   -------    ---- ------------------------------------------
+//*   2026-08-09 SRJ  ORIGINAL JCL - RUN Program1 UNATTENDED FROM
+//*                   A CARD-IMAGE SYSIN DATASET INSTEAD OF A 3270.
+//*   2026-08-09 SRJ  ADDED THE LIST-ID LEAD CARD SO ONE LISTFILE CAN
+//*                   HOLD SEVERAL INDEPENDENT NAMED LISTS.
+//*   2026-08-09 SRJ  ADDED AUDITFILE DD - Program1 NOW LOGS BUILD,
+//*                   SEARCH AND DELETE ACTIVITY TO IT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAM1
+//STEPLIB  DD   DSN=PROD.LINKLIST.LOADLIB,DISP=SHR
+//LISTFILE DD   DSN=PROD.LINKLIST.LISTFILE,DISP=SHR
+//AUDITFILE DD  DSN=PROD.LINKLIST.AUDITFILE,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSIN    DD   *
+BACKORDERS
+00003
+FIRST LIST VALUE
+SECOND LIST VALUE
+THIRD LIST VALUE
+SECOND LIST VALUE
+N
+/*
