@@ -0,0 +1,25 @@
+//PGM4JOB  JOB  (ACCTNO),'MERGE LISTS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BATCH FRONT-END FOR Program4 (MERGE TWO CATALOGED LISTS).
+//*
+//* SYSIN CARD LAYOUT
+//*   CARD 1 - SOURCE LIST ID 1, COLS 1-20
+//*             SOURCE LIST ID 2, COLS 21-40
+//*             TARGET LIST ID,   COLS 41-60
+//*             (ALL THREE ARE REQUIRED)
+//*
+//* MAINTENANCE HISTORY
+//*   DATE       INIT DESCRIPTION
+//*   -------    ---- ------------------------------------------
+//*   2026-08-09 SRJ  ORIGINAL JCL - RUN Program4 AGAINST LISTFILE
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROGRAM4
+//STEPLIB  DD   DSN=PROD.LINKLIST.LOADLIB,DISP=SHR
+//LISTFILE DD   DSN=PROD.LINKLIST.LISTFILE,DISP=SHR
+//AUDITFILE DD  DSN=PROD.LINKLIST.AUDITFILE,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSIN    DD   *
+BACKORDERS          RETURNS             MASTER
+/*
