@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Program3 AS "ListReport".
+000300 AUTHOR. S R JHAJIAN.
+000400 INSTALLATION. LINKED LIST ALGORITHMS GROUP.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    ALL ALGORITHMS IN THESE PROGRAMS ARE FROM "ESSENTIAL
+000900*    ALGORITHMS", BY ROD STEPHENS.
+001000*
+001100*    THIS PROGRAM PRINTS A FULL LISTING OF ONE NAMED LIST
+001200*    PERSISTED BY PROGRAM1 TO LISTFILE - EVERY CELL FROM
+001300*    POSITION 1 THROUGH THE LIST'S CURRENT COUNT, NOT JUST A
+001400*    SINGLE MATCHED CELL LIKE FINDCELL RETURNS.
+001500*
+001600*    MAINTENANCE HISTORY
+001700*    DATE       INIT DESCRIPTION
+001800*    -------    ---- ------------------------------------------
+001900*    2026-08-09 SRJ  ORIGINAL PROGRAM - FULL-LIST REPORT
+001910*    2026-08-09 SRJ  DROPPED THE FILE STATUS CLAUSE ON CTL-FILE AND
+001920*                    ITS WS-CTL-STATUS/WS-CTL-OK/WS-CTL-EOF ITEMS -
+001930*                    THE CONTROL CARD READ HAS ALWAYS BEEN HANDLED
+001940*                    ENTIRELY BY AT END, SO THE STATUS FIELD WAS
+001950*                    NEVER TESTED, THE SAME DEAD STORAGE ALREADY
+001960*                    REMOVED FROM PROGRAM1'S SYSIN-FILE.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LISTFILE ASSIGN TO "LISTFILE"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS LR-LIST-KEY
+002900         FILE STATUS IS WS-LISTFILE-STATUS.
+003000     SELECT CTL-FILE ASSIGN TO "SYSIN"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT PRTFILE ASSIGN TO "PRTFILE"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-PRTFILE-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  LISTFILE
+003900     LABEL RECORDS ARE STANDARD
+004000     RECORD CONTAINS 120 CHARACTERS.
+004100 COPY LISTREC.
+004200 FD  CTL-FILE
+004300     LABEL RECORDS ARE STANDARD
+004400     RECORD CONTAINS 80 CHARACTERS.
+004500 COPY RPTCTL.
+004600 FD  PRTFILE
+004700     LABEL RECORDS ARE STANDARD
+004800     RECORD CONTAINS 132 CHARACTERS.
+004900 01  PRT-LINE                        PIC X(132).
+005000 WORKING-STORAGE SECTION.
+005100******************************************************************
+005200*    FILE-STATUS AND CONTROL WORKING STORAGE
+005300******************************************************************
+005400 01  WS-LISTFILE-STATUS PIC X(02) VALUE SPACES.
+005500     88  WS-LISTFILE-OK             VALUE '00'.
+005600     88  WS-LISTFILE-NOT-FOUND      VALUE '35'.
+006000 01  WS-PRTFILE-STATUS PIC X(02) VALUE SPACES.
+006100 01  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+006200     88  WS-EOF                     VALUE 'Y'.
+006300 01  WS-LIST-ID PIC X(20) VALUE 'DEFAULT'.
+006400 01  WS-ENTRY-COUNT PIC S9(9) VALUE ZERO.
+006500******************************************************************
+006600*    REPORT-LINE WORKING STORAGE
+006700******************************************************************
+006800 01  WS-HEADING-LINE-1.
+006900     05  FILLER PIC X(20) VALUE 'LIST CONTENTS REPORT'.
+007000     05  FILLER PIC X(10) VALUE SPACES.
+007100     05  FILLER PIC X(09) VALUE 'LIST ID: '.
+007200     05  RL-HEADING-LIST-ID PIC X(20).
+007300     05  FILLER PIC X(73) VALUE SPACES.
+007400 01  WS-HEADING-LINE-2.
+007500     05  FILLER PIC X(10) VALUE 'POSITION'.
+007600     05  FILLER PIC X(04) VALUE SPACES.
+007700     05  FILLER PIC X(80) VALUE 'VALUE'.
+007800     05  FILLER PIC X(38) VALUE SPACES.
+007900 01  WS-DETAIL-LINE.
+008000     05  RL-POSITION PIC ZZZZ9.
+008100     05  FILLER PIC X(09) VALUE SPACES.
+008200     05  RL-VALUE PIC X(80).
+008300     05  FILLER PIC X(38) VALUE SPACES.
+008400 01  WS-TOTAL-LINE.
+008500     05  FILLER PIC X(15) VALUE 'TOTAL ENTRIES: '.
+008600     05  RL-TOTAL-COUNT PIC ZZZZ9.
+008700     05  FILLER PIC X(112) VALUE SPACES.
+008800 LINKAGE SECTION.
+008900 PROCEDURE DIVISION.
+009000******************************************************************
+009100*    0000-MAINLINE
+009200******************************************************************
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009500     PERFORM 2000-READ-CONTROL-CARD THRU 2000-EXIT.
+009600     PERFORM 3000-PRINT-LIST-REPORT THRU 3000-EXIT.
+009700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009800     GOBACK.
+009900******************************************************************
+010000*    1000-INITIALIZE - OPEN THE CONTROL, LIST AND REPORT DATASETS.
+010100******************************************************************
+010200 1000-INITIALIZE.
+010300     OPEN INPUT CTL-FILE.
+010400     OPEN OUTPUT PRTFILE.
+010500     OPEN INPUT LISTFILE.
+010600 1000-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*    2000-READ-CONTROL-CARD - LEARN WHICH LIST TO REPORT. A
+011000*    BLANK OR MISSING CARD LEAVES WS-LIST-ID AT ITS DEFAULT.
+011100******************************************************************
+011200 2000-READ-CONTROL-CARD.
+011300     READ CTL-FILE INTO RPT-CONTROL-RECORD
+011400         AT END CONTINUE
+011500     END-READ.
+011600     IF RPT-LIST-ID IS NOT EQUAL TO SPACES
+011700         MOVE RPT-LIST-ID TO WS-LIST-ID
+011800     END-IF.
+011900 2000-EXIT.
+012000     EXIT.
+012100******************************************************************
+012200*    3000-PRINT-LIST-REPORT - WALK LISTFILE FOR WS-LIST-ID FROM
+012300*    THE FIRST CELL THROUGH THE LAST AND PRINT EVERY ONE.
+012400******************************************************************
+012500 3000-PRINT-LIST-REPORT.
+012600     MOVE WS-LIST-ID TO RL-HEADING-LIST-ID.
+012700     MOVE WS-HEADING-LINE-1 TO PRT-LINE.
+012800     WRITE PRT-LINE.
+012900     MOVE WS-HEADING-LINE-2 TO PRT-LINE.
+013000     WRITE PRT-LINE.
+013100     MOVE ZERO TO WS-ENTRY-COUNT.
+013200     MOVE 'N' TO WS-EOF-SWITCH.
+013300     IF WS-LISTFILE-NOT-FOUND
+013400         DISPLAY "LISTFILE NOT FOUND - NOTHING TO REPORT"
+013500     ELSE
+013600         MOVE WS-LIST-ID TO LR-LIST-ID
+013700         MOVE ZERO TO LR-LIST-INDEX
+013800         START LISTFILE KEY IS NOT LESS THAN LR-LIST-KEY
+013900             INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+014000         END-START
+014100         PERFORM 3100-PRINT-ONE-CELL THRU 3100-EXIT
+014200             UNTIL WS-EOF
+014300     END-IF.
+014400     MOVE WS-ENTRY-COUNT TO RL-TOTAL-COUNT.
+014500     MOVE WS-TOTAL-LINE TO PRT-LINE.
+014600     WRITE PRT-LINE.
+014700 3000-EXIT.
+014800     EXIT.
+014900 3100-PRINT-ONE-CELL.
+015000     READ LISTFILE NEXT RECORD
+015100         AT END
+015200             MOVE 'Y' TO WS-EOF-SWITCH
+015300         NOT AT END
+015400             IF LR-LIST-ID NOT EQUAL WS-LIST-ID
+015500                 MOVE 'Y' TO WS-EOF-SWITCH
+015600             ELSE
+015700                 ADD 1 TO WS-ENTRY-COUNT
+015800                 MOVE LR-LIST-INDEX TO RL-POSITION
+015900                 MOVE LR-LIST-DATA TO RL-VALUE
+016000                 MOVE WS-DETAIL-LINE TO PRT-LINE
+016100                 WRITE PRT-LINE
+016200             END-IF
+016300     END-READ.
+016400 3100-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700*    9000-TERMINATE - CLOSE EVERY DATASET THIS PROGRAM OPENED.
+016800******************************************************************
+016900 9000-TERMINATE.
+017000     CLOSE CTL-FILE.
+017100     CLOSE PRTFILE.
+017200     IF NOT WS-LISTFILE-NOT-FOUND
+017300         CLOSE LISTFILE
+017400     END-IF.
+017500 9000-EXIT.
+017600     EXIT.
+017700 END PROGRAM Program3.
