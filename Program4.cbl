@@ -1,28 +1,447 @@
-       identification division.
-       program-id. Program1 as "Find Cell".
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-      *This program finds a target cell in a singly linked list.
-
-       01 inputnum pic s9(9) value zero.
-       01 new_cell_list_pointer usage is pointer.
-       01 list-item.
-         05 list_item_data pic x(80).
-         05 next-item-list-pointer usage is pointer.
-       01 top_list.
-         05 top_data pic x(80).
-         05 top_next usage is pointer.
-       01 next_top_list.
-         05 next_top_data pic x(80).
-         05 next_top_next usage is pointer.
-
-       01 anykey pic x(80).
-       procedure division.
-
-           goback.
-       
-       end program Program1.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Program4 AS "MergeLists".
+000120 AUTHOR. S R JHAJIAN.
+000130 INSTALLATION. LINKED LIST ALGORITHMS GROUP.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    ALL ALGORITHMS IN THESE PROGRAMS ARE FROM "ESSENTIAL
+000180*    ALGORITHMS", BY ROD STEPHENS.
+000190*
+000200*    THIS PROGRAM COMBINES TWO ALREADY-BUILT, ALREADY-PERSISTED
+000210*    LISTFILE LISTS INTO ONE COMBINED LIST, RENUMBERED AND
+000220*    RE-LINKED INTO A SINGLE, CONTIGUOUS LIST WRITTEN BACK TO
+000230*    LISTFILE UNDER THE TARGET LIST ID.
+000240*
+000250*    MAINTENANCE HISTORY
+000260*    DATE       INIT DESCRIPTION
+000270*    -------    ---- ------------------------------------------
+000280*    2026-08-09 SRJ  ORIGINAL PROGRAM - MERGE TWO CATALOGED LISTS
+000290*                    INTO ONE MASTER LIST FOR AN END-OF-DAY PASS.
+000300*                    REPLACES A DORMANT DUPLICATE COPY OF
+000310*                    PROGRAM1'S EARLIEST WORKING STORAGE THAT HAD
+000320*                    BEEN SITTING IN THIS MEMBER UNUSED.
+000330*    2026-08-09 SRJ  PROGRAM1'S BUILD LOOP NOW KEEPS EACH LIST IN
+000340*                    ASCENDING ORDER SO PROGRAM2 CAN BINARY-SEARCH
+000350*                    IT. A STRAIGHT END-TO-END CONCATENATION OF
+000360*                    TWO SORTED LISTS DOES NOT ITSELF COME OUT
+000370*                    SORTED, SO THIS PROGRAM NOW LOADS EACH SOURCE
+000380*                    LIST INTO ITS OWN ARRAY AND MERGES THEM WITH
+000390*                    THE STANDARD MERGE-SORT MERGE STEP, ALWAYS
+000400*                    TAKING THE LOWER OF THE TWO CURRENT HEADS, SO
+000410*                    THE TARGET LIST COMES OUT SORTED TOO.
+000420*    2026-08-09 SRJ  4000-SAVE-MERGED-LIST NOW PURGES LISTFILE
+000430*                    RECORDS LEFT OVER ABOVE THE NEW COUNT WHEN THE
+000440*                    MERGE TARGET PREVIOUSLY HELD MORE ENTRIES THAN
+000450*                    THIS MERGE PRODUCED - THESE USED TO SIT PAST
+000460*                    THE NEW END OF THE LIST AND RESURRECT ON THE
+000470*                    NEXT LOAD. THE TARGET'S PRIOR COUNT IS FOUND
+000480*                    WITH ONE RANDOM READ OF ITS FIRST CELL RATHER
+000490*                    THAN A FULL SCAN.
+000500*    2026-08-09 SRJ  A MISSING LISTFILE OR A MISTYPED SOURCE LIST ID
+000510*                    USED TO FALL THROUGH SILENTLY, LEAVING THE
+000520*                    MERGE TO PROCEED WITH ONE OR BOTH SOURCE ARRAYS
+000530*                    EMPTY - THE WORST CASE BEING A "SUCCESSFUL"
+000540*                    ZERO-ENTRY MERGE THAT THEN PURGED EVERY ONE OF
+000550*                    THE TARGET LIST'S REAL, PREVIOUSLY-PERSISTED
+000560*                    RECORDS. 3000/3100/3200 NOW DISPLAY THE MISSING
+000570*                    FILE OR LIST ID AND SET WS-MERGE-ABORT-SWITCH,
+000580*                    AND 0000-MAINLINE SKIPS THE MERGE/SAVE/AUDIT
+000590*                    STEPS ENTIRELY WHEN IT IS SET.
+000591*    2026-08-09 SRJ  THE ABOVE FIX WAS STILL INCOMPLETE - START KEY
+000592*                    IS NOT LESS THAN ONLY RAISES INVALID KEY WHEN
+000593*                    NO KEY IN LISTFILE SORTS AT OR AFTER THE ONE
+000594*                    REQUESTED. A SOURCE LIST ID THAT SORTS AHEAD OF
+000595*                    SOME OTHER CATALOGED LIST STILL LANDS THE START
+000596*                    ON THAT UNRELATED LIST'S FIRST CELL, SO THE ID
+000597*                    MISMATCH IN 3110/3210 SET EOF WITH THE COUNT
+000598*                    STILL AT ZERO AND NEITHER THE DISPLAY NOR THE
+000599*                    ABORT SWITCH EVER FIRED. 3100/3200 NOW CHECK
+000600*                    WS-SOURCE1-COUNT/WS-SOURCE2-COUNT FOR ZERO
+000601*                    RIGHT AFTER THE LOAD LOOP, WHICH CATCHES BOTH
+000602*                    THE INVALID-KEY CASE AND THIS WRONG-LIST CASE.
+000603*    2026-08-09 SRJ  DROPPED THE FILE STATUS CLAUSE ON CTL-FILE AND
+000604*                    ITS WS-CTL-STATUS/WS-CTL-OK/WS-CTL-EOF ITEMS -
+000605*                    THE CONTROL CARD READ HAS ALWAYS BEEN HANDLED
+000606*                    ENTIRELY BY AT END, SO THE STATUS FIELD WAS
+000607*                    NEVER TESTED, THE SAME DEAD STORAGE ALREADY
+000608*                    REMOVED FROM PROGRAM1'S SYSIN-FILE.
+000609******************************************************************
+000610 ENVIRONMENT DIVISION.
+000620 CONFIGURATION SECTION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT LISTFILE ASSIGN TO "LISTFILE"
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS DYNAMIC
+000680         RECORD KEY IS LR-LIST-KEY
+000690         FILE STATUS IS WS-LISTFILE-STATUS.
+000700     SELECT CTL-FILE ASSIGN TO "SYSIN"
+000710         ORGANIZATION IS LINE SEQUENTIAL.
+000730     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-AUDITFILE-STATUS.
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  LISTFILE
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORD CONTAINS 120 CHARACTERS.
+000810 COPY LISTREC.
+000820 FD  CTL-FILE
+000830     LABEL RECORDS ARE STANDARD
+000840     RECORD CONTAINS 80 CHARACTERS.
+000850 COPY MERGECTL.
+000860 FD  AUDITFILE
+000870     LABEL RECORDS ARE STANDARD
+000880     RECORD CONTAINS 144 CHARACTERS.
+000890 COPY AUDITREC.
+000900 WORKING-STORAGE SECTION.
+000910******************************************************************
+000920*    MERGE WORKING STORAGE
+000930******************************************************************
+000940 77  WS-MAX-ENTRIES PIC 9(05) VALUE 10000.
+000950 01  WS-MERGE-COUNT PIC S9(9) VALUE ZERO.
+000960 01  WS-INDEX PIC S9(9) VALUE ZERO.
+000970 01  MERGE-LIST.
+000980     05  MERGE-DATA PIC X(80) OCCURS 1 TO 10000 TIMES
+000990         DEPENDING ON WS-MERGE-COUNT INDEXED BY MERGEINDEX.
+001000 01  WS-SOURCE1-COUNT PIC S9(9) VALUE ZERO.
+001010 01  SOURCE1-LIST.
+001020     05  SOURCE1-DATA PIC X(80) OCCURS 1 TO 10000 TIMES
+001030         DEPENDING ON WS-SOURCE1-COUNT INDEXED BY SOURCE1INDEX.
+001040 01  WS-SOURCE2-COUNT PIC S9(9) VALUE ZERO.
+001050 01  SOURCE2-LIST.
+001060     05  SOURCE2-DATA PIC X(80) OCCURS 1 TO 10000 TIMES
+001070         DEPENDING ON WS-SOURCE2-COUNT INDEXED BY SOURCE2INDEX.
+001080 01  WS-SOURCE1-PTR PIC S9(9) VALUE ZERO.
+001090 01  WS-SOURCE2-PTR PIC S9(9) VALUE ZERO.
+001100 01  WS-TARGET-PRIOR-COUNT PIC S9(9) VALUE ZERO.
+001110 01  WS-PURGE-INDEX PIC S9(9) VALUE ZERO.
+001120 01  WS-CURRENT-SOURCE-ID PIC X(20) VALUE SPACES.
+001130******************************************************************
+001140*    FILE-STATUS AND SWITCH WORKING STORAGE
+001150******************************************************************
+001160 01  WS-LISTFILE-STATUS PIC X(02) VALUE SPACES.
+001170     88  WS-LISTFILE-OK             VALUE '00'.
+001180     88  WS-LISTFILE-NOT-FOUND      VALUE '35'.
+001220 01  WS-AUDITFILE-STATUS PIC X(02) VALUE SPACES.
+001230     88  WS-AUDITFILE-OK            VALUE '00'.
+001240     88  WS-AUDITFILE-NOT-FOUND     VALUE '35'.
+001250 01  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+001260     88  WS-EOF                     VALUE 'Y'.
+001270 01  WS-CONTROL-CARD-SWITCH PIC X(01) VALUE 'N'.
+001280     88  WS-CONTROL-CARD-OK         VALUE 'Y'.
+001290 01  WS-MERGE-ABORT-SWITCH PIC X(01) VALUE 'N'.
+001300     88  WS-MERGE-ABORT             VALUE 'Y'.
+001310 01  WS-CURRENT-DATE PIC 9(06) VALUE ZERO.
+001320 01  WS-CURRENT-TIME PIC 9(08) VALUE ZERO.
+001330 LINKAGE SECTION.
+001340 PROCEDURE DIVISION.
+001350******************************************************************
+001360*    0000-MAINLINE
+001370******************************************************************
+001380 0000-MAINLINE.
+001390     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001400     PERFORM 2000-READ-CONTROL-CARD THRU 2000-EXIT.
+001410     IF WS-CONTROL-CARD-OK
+001420         PERFORM 3000-LOAD-SOURCE-LISTS THRU 3000-EXIT
+001430         IF NOT WS-MERGE-ABORT
+001440             PERFORM 3500-MERGE-SORTED-LISTS THRU 3500-EXIT
+001450             PERFORM 4000-SAVE-MERGED-LIST THRU 4000-EXIT
+001460             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+001470         END-IF
+001480     END-IF.
+001490     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001500     GOBACK.
+001510******************************************************************
+001520*    1000-INITIALIZE - OPEN THE CONTROL CARD AND AUDITFILE
+001530*    DATASETS FED BY THE JCL.
+001540******************************************************************
+001550 1000-INITIALIZE.
+001560     OPEN INPUT CTL-FILE.
+001570     OPEN EXTEND AUDITFILE.
+001580     IF WS-AUDITFILE-NOT-FOUND
+001590         OPEN OUTPUT AUDITFILE
+001600         CLOSE AUDITFILE
+001610         OPEN EXTEND AUDITFILE
+001620     END-IF.
+001630 1000-EXIT.
+001640     EXIT.
+001650******************************************************************
+001660*    2000-READ-CONTROL-CARD - READ THE ONE CARD NAMING THE TWO
+001670*    SOURCE LISTS AND THE TARGET LIST ID THE MERGED CELLS ARE
+001680*    WRITTEN BACK UNDER. BOTH SOURCE IDS AND THE TARGET ID ARE
+001690*    REQUIRED - A MISSING OR INCOMPLETE CARD ABANDONS THE MERGE.
+001700******************************************************************
+001710 2000-READ-CONTROL-CARD.
+001720     MOVE 'N' TO WS-CONTROL-CARD-SWITCH.
+001730     READ CTL-FILE
+001740         AT END DISPLAY "MERGE CONTROL CARD MISSING - NO MERGE"
+001750             " PERFORMED"
+001760     NOT AT END
+001770         IF MRG-SOURCE-1 IS EQUAL TO SPACES
+001780             OR MRG-SOURCE-2 IS EQUAL TO SPACES
+001790             OR MRG-TARGET-ID IS EQUAL TO SPACES
+001800             DISPLAY "MERGE CONTROL CARD INCOMPLETE - NO MERGE"
+001810                 " PERFORMED"
+001820         ELSE
+001830             MOVE 'Y' TO WS-CONTROL-CARD-SWITCH
+001840             DISPLAY "MERGING LIST " MRG-SOURCE-1 " AND LIST "
+001850                 MRG-SOURCE-2 " INTO LIST " MRG-TARGET-ID
+001860         END-IF
+001870     END-READ.
+001880 2000-EXIT.
+001890     EXIT.
+001900******************************************************************
+001910*    3000-LOAD-SOURCE-LISTS - READ EVERY CELL OF EACH SOURCE LIST
+001920*    INTO ITS OWN ARRAY, SOURCE1-DATA AND SOURCE2-DATA. EACH
+001930*    SOURCE LIST IS ALREADY IN ASCENDING ORDER (PROGRAM1'S BUILD
+001940*    LOOP KEEPS IT THAT WAY), SO 3500-MERGE-SORTED-LISTS CAN
+001950*    MERGE THE TWO ARRAYS WITHOUT RE-SORTING EITHER ONE.
+001960******************************************************************
+001970 3000-LOAD-SOURCE-LISTS.
+001980     MOVE ZERO TO WS-SOURCE1-COUNT.
+001990     MOVE ZERO TO WS-SOURCE2-COUNT.
+002000     OPEN INPUT LISTFILE.
+002010     IF WS-LISTFILE-NOT-FOUND
+002020         DISPLAY "LISTFILE NOT FOUND - NO MERGE PERFORMED"
+002030         MOVE 'Y' TO WS-MERGE-ABORT-SWITCH
+002040     ELSE
+002050         PERFORM 3100-LOAD-SOURCE-1-LIST THRU 3100-EXIT
+002060         PERFORM 3200-LOAD-SOURCE-2-LIST THRU 3200-EXIT
+002070         CLOSE LISTFILE
+002080     END-IF.
+002090 3000-EXIT.
+002100     EXIT.
+002110******************************************************************
+002120*    3100-LOAD-SOURCE-1-LIST - START AT THE FIRST CELL OF
+002130*    MRG-SOURCE-1 AND READ FORWARD UNTIL THE KEY NO LONGER
+002140*    MATCHES, APPENDING EACH CELL TO SOURCE1-DATA.
+002150******************************************************************
+002160 3100-LOAD-SOURCE-1-LIST.
+002170     MOVE 'N' TO WS-EOF-SWITCH.
+002180     MOVE MRG-SOURCE-1 TO WS-CURRENT-SOURCE-ID.
+002190     MOVE MRG-SOURCE-1 TO LR-LIST-ID.
+002200     MOVE ZERO TO LR-LIST-INDEX.
+002210     START LISTFILE KEY IS NOT LESS THAN LR-LIST-KEY
+002220         INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+002260     END-START.
+002270     PERFORM 3110-LOAD-ONE-SOURCE-1-CELL THRU 3110-EXIT
+002280         UNTIL WS-EOF.
+002282     IF WS-SOURCE1-COUNT IS EQUAL TO ZERO
+002284         DISPLAY "SOURCE LIST " MRG-SOURCE-1 " NOT FOUND"
+002286         MOVE 'Y' TO WS-MERGE-ABORT-SWITCH
+002288     END-IF.
+002290 3100-EXIT.
+002300     EXIT.
+002310 3110-LOAD-ONE-SOURCE-1-CELL.
+002320     READ LISTFILE NEXT RECORD
+002330         AT END
+002340             MOVE 'Y' TO WS-EOF-SWITCH
+002350         NOT AT END
+002360             IF LR-LIST-ID NOT EQUAL WS-CURRENT-SOURCE-ID
+002370                 MOVE 'Y' TO WS-EOF-SWITCH
+002380             ELSE
+002390                 ADD 1 TO WS-SOURCE1-COUNT
+002400                 MOVE LR-LIST-DATA TO
+002410                     SOURCE1-DATA(WS-SOURCE1-COUNT)
+002420             END-IF
+002430     END-READ.
+002440 3110-EXIT.
+002450     EXIT.
+002460******************************************************************
+002470*    3200-LOAD-SOURCE-2-LIST - THE SAME LOGIC AS
+002480*    3100-LOAD-SOURCE-1-LIST, RUN AGAINST MRG-SOURCE-2 AND
+002490*    APPENDING EACH CELL TO SOURCE2-DATA INSTEAD.
+002500******************************************************************
+002510 3200-LOAD-SOURCE-2-LIST.
+002520     MOVE 'N' TO WS-EOF-SWITCH.
+002530     MOVE MRG-SOURCE-2 TO WS-CURRENT-SOURCE-ID.
+002540     MOVE MRG-SOURCE-2 TO LR-LIST-ID.
+002550     MOVE ZERO TO LR-LIST-INDEX.
+002560     START LISTFILE KEY IS NOT LESS THAN LR-LIST-KEY
+002570         INVALID KEY MOVE 'Y' TO WS-EOF-SWITCH
+002610     END-START.
+002620     PERFORM 3210-LOAD-ONE-SOURCE-2-CELL THRU 3210-EXIT
+002630         UNTIL WS-EOF.
+002632     IF WS-SOURCE2-COUNT IS EQUAL TO ZERO
+002634         DISPLAY "SOURCE LIST " MRG-SOURCE-2 " NOT FOUND"
+002636         MOVE 'Y' TO WS-MERGE-ABORT-SWITCH
+002638     END-IF.
+002640 3200-EXIT.
+002650     EXIT.
+002660 3210-LOAD-ONE-SOURCE-2-CELL.
+002670     READ LISTFILE NEXT RECORD
+002680         AT END
+002690             MOVE 'Y' TO WS-EOF-SWITCH
+002700         NOT AT END
+002710             IF LR-LIST-ID NOT EQUAL WS-CURRENT-SOURCE-ID
+002720                 MOVE 'Y' TO WS-EOF-SWITCH
+002730             ELSE
+002740                 ADD 1 TO WS-SOURCE2-COUNT
+002750                 MOVE LR-LIST-DATA TO
+002760                     SOURCE2-DATA(WS-SOURCE2-COUNT)
+002770             END-IF
+002780     END-READ.
+002790 3210-EXIT.
+002800     EXIT.
+002810******************************************************************
+002820*    3500-MERGE-SORTED-LISTS - THE CLASSIC MERGE-SORT MERGE STEP.
+002830*    SOURCE1-DATA AND SOURCE2-DATA ARE EACH ALREADY IN ASCENDING
+002840*    ORDER, SO REPEATEDLY TAKING THE LOWER OF THE TWO CURRENT
+002850*    HEADS AND ADVANCING THAT SIDE'S POINTER PRODUCES A SINGLE
+002860*    SORTED MERGE-DATA ARRAY, WITHOUT RE-SORTING ANYTHING.
+002870******************************************************************
+002880 3500-MERGE-SORTED-LISTS.
+002890     MOVE ZERO TO WS-MERGE-COUNT.
+002900     MOVE 1 TO WS-SOURCE1-PTR.
+002910     MOVE 1 TO WS-SOURCE2-PTR.
+002920     PERFORM 3510-MERGE-ONE-CELL THRU 3510-EXIT
+002930         UNTIL WS-SOURCE1-PTR IS GREATER THAN WS-SOURCE1-COUNT
+002940         AND WS-SOURCE2-PTR IS GREATER THAN WS-SOURCE2-COUNT.
+002950 3500-EXIT.
+002960     EXIT.
+002970 3510-MERGE-ONE-CELL.
+002980     IF WS-SOURCE1-PTR IS GREATER THAN WS-SOURCE1-COUNT
+002990         ADD 1 TO WS-MERGE-COUNT
+003000         MOVE SOURCE2-DATA(WS-SOURCE2-PTR) TO
+003010             MERGE-DATA(WS-MERGE-COUNT)
+003020         ADD 1 TO WS-SOURCE2-PTR
+003030     ELSE
+003040         IF WS-SOURCE2-PTR IS GREATER THAN WS-SOURCE2-COUNT
+003050             ADD 1 TO WS-MERGE-COUNT
+003060             MOVE SOURCE1-DATA(WS-SOURCE1-PTR) TO
+003070                 MERGE-DATA(WS-MERGE-COUNT)
+003080             ADD 1 TO WS-SOURCE1-PTR
+003090         ELSE
+003100             IF SOURCE1-DATA(WS-SOURCE1-PTR) IS LESS THAN OR EQUAL
+003110                 TO SOURCE2-DATA(WS-SOURCE2-PTR)
+003120                 ADD 1 TO WS-MERGE-COUNT
+003130                 MOVE SOURCE1-DATA(WS-SOURCE1-PTR) TO
+003140                     MERGE-DATA(WS-MERGE-COUNT)
+003150                 ADD 1 TO WS-SOURCE1-PTR
+003160             ELSE
+003170                 ADD 1 TO WS-MERGE-COUNT
+003180                 MOVE SOURCE2-DATA(WS-SOURCE2-PTR) TO
+003190                     MERGE-DATA(WS-MERGE-COUNT)
+003200                 ADD 1 TO WS-SOURCE2-PTR
+003210             END-IF
+003220         END-IF
+003230     END-IF.
+003240 3510-EXIT.
+003250     EXIT.
+003260******************************************************************
+003270*    4000-SAVE-MERGED-LIST - WRITE MERGE-DATA BACK OUT TO
+003280*    LISTFILE UNDER MRG-TARGET-ID, RENUMBERING LR-LIST-INDEX AND
+003290*    RE-LINKING LR-LIST-NEXT-INDEX/LR-LIST-PREV-INDEX END TO END
+003300*    SO THE TARGET COMES OUT AS ONE CONTIGUOUS LIST.
+003310******************************************************************
+003320 4000-SAVE-MERGED-LIST.
+003330     OPEN I-O LISTFILE.
+003340     IF WS-LISTFILE-NOT-FOUND
+003350         OPEN OUTPUT LISTFILE
+003360         CLOSE LISTFILE
+003370         OPEN I-O LISTFILE
+003380     END-IF.
+003390     PERFORM 4050-GET-TARGET-PRIOR-COUNT THRU 4050-EXIT.
+003400     MOVE 1 TO WS-INDEX.
+003410     PERFORM 4100-SAVE-ONE-RECORD THRU 4100-EXIT
+003420         UNTIL WS-INDEX IS GREATER THAN WS-MERGE-COUNT.
+003430     IF WS-MERGE-COUNT IS LESS THAN WS-TARGET-PRIOR-COUNT
+003440         PERFORM 4200-PURGE-EXCESS-RECORDS THRU 4200-EXIT
+003450     END-IF.
+003460     CLOSE LISTFILE.
+003470     DISPLAY "MERGED LIST " MRG-TARGET-ID " NOW HAS "
+003480         WS-MERGE-COUNT " ENTRIES".
+003490 4000-EXIT.
+003500     EXIT.
+003510******************************************************************
+003520*    4050-GET-TARGET-PRIOR-COUNT - BEFORE THE MERGE OVERWRITES
+003530*    MRG-TARGET-ID, LOOK UP HOW MANY ENTRIES IT HELD BEFORE THIS
+003540*    RUN SO A SHORTER MERGE RESULT CAN PURGE THE LEFTOVER TAIL.
+003550*    LR-LIST-COUNT ON THE TARGET'S FIRST CELL ALREADY CARRIES THE
+003560*    LIST'S TOTAL, SO ONE RANDOM READ IS ENOUGH - NO FULL SCAN.
+003570******************************************************************
+003580 4050-GET-TARGET-PRIOR-COUNT.
+003590     MOVE ZERO TO WS-TARGET-PRIOR-COUNT.
+003600     MOVE MRG-TARGET-ID TO LR-LIST-ID.
+003610     MOVE 1 TO LR-LIST-INDEX.
+003620     READ LISTFILE
+003630         INVALID KEY CONTINUE
+003640         NOT INVALID KEY MOVE LR-LIST-COUNT TO
+003650             WS-TARGET-PRIOR-COUNT
+003660     END-READ.
+003670 4050-EXIT.
+003680     EXIT.
+003690 4100-SAVE-ONE-RECORD.
+003700     MOVE MRG-TARGET-ID TO LR-LIST-ID.
+003710     MOVE WS-INDEX TO LR-LIST-INDEX.
+003720     MOVE MERGE-DATA(WS-INDEX) TO LR-LIST-DATA.
+003730     MOVE WS-MERGE-COUNT TO LR-LIST-COUNT.
+003740     IF WS-INDEX IS EQUAL TO WS-MERGE-COUNT
+003750         MOVE ZERO TO LR-LIST-NEXT-INDEX
+003760     ELSE
+003770         ADD 1 TO WS-INDEX GIVING LR-LIST-NEXT-INDEX
+003780     END-IF.
+003790     IF WS-INDEX IS EQUAL TO 1
+003800         MOVE ZERO TO LR-LIST-PREV-INDEX
+003810     ELSE
+003820         SUBTRACT 1 FROM WS-INDEX GIVING LR-LIST-PREV-INDEX
+003830     END-IF.
+003840     WRITE LIST-RECORD
+003850         INVALID KEY REWRITE LIST-RECORD
+003860     END-WRITE.
+003870     ADD 1 TO WS-INDEX.
+003880 4100-EXIT.
+003890     EXIT.
+003900******************************************************************
+003910*    4200-PURGE-EXCESS-RECORDS - A MERGE INTO A TARGET LIST ID
+003920*    THAT PREVIOUSLY HELD MORE ENTRIES LEAVES BEHIND LISTFILE
+003930*    RECORDS ABOVE THE NEW COUNT. DELETE EVERY INDEX ABOVE
+003940*    WS-MERGE-COUNT BUT AT OR BELOW THE TARGET'S PRIOR COUNT SO
+003950*    THOSE STALE CELLS CANNOT RESURRECT ON THE NEXT LOAD.
+003960******************************************************************
+003970 4200-PURGE-EXCESS-RECORDS.
+003980     ADD 1 TO WS-MERGE-COUNT GIVING WS-PURGE-INDEX.
+003990     PERFORM 4210-DELETE-ONE-RECORD THRU 4210-EXIT
+004000         VARYING WS-PURGE-INDEX FROM WS-PURGE-INDEX BY 1
+004010         UNTIL WS-PURGE-INDEX IS GREATER THAN
+004020             WS-TARGET-PRIOR-COUNT.
+004030 4200-EXIT.
+004040     EXIT.
+004050 4210-DELETE-ONE-RECORD.
+004060     MOVE MRG-TARGET-ID TO LR-LIST-ID.
+004070     MOVE WS-PURGE-INDEX TO LR-LIST-INDEX.
+004080     DELETE LISTFILE
+004090         INVALID KEY CONTINUE
+004100     END-DELETE.
+004110 4210-EXIT.
+004120     EXIT.
+004130******************************************************************
+004140*    7000-WRITE-AUDIT-RECORD - RECORD THE MERGE ON AUDITFILE, THE
+004150*    SAME DATASET PROGRAM1 LOGS BUILD/SEARCH/DELETE ACTIVITY TO.
+004160******************************************************************
+004170 7000-WRITE-AUDIT-RECORD.
+004180     ACCEPT WS-CURRENT-DATE FROM DATE.
+004190     ACCEPT WS-CURRENT-TIME FROM TIME.
+004200     MOVE WS-CURRENT-DATE TO AU-DATE.
+004210     MOVE WS-CURRENT-TIME TO AU-TIME.
+004220     MOVE MRG-TARGET-ID TO AU-LIST-ID.
+004230     MOVE 'MERGE' TO AU-ACTION.
+004240     MOVE MRG-SOURCE-1 TO AU-VALUE(1:20).
+004250     MOVE ' + ' TO AU-VALUE(21:3).
+004260     MOVE MRG-SOURCE-2 TO AU-VALUE(24:20).
+004270     MOVE 'MERGED' TO AU-OUTCOME.
+004280     WRITE AUDIT-RECORD.
+004290 7000-EXIT.
+004300     EXIT.
+004310******************************************************************
+004320*    9000-TERMINATE - CLOSE THE CONTROL CARD AND AUDITFILE
+004330*    DATASETS.
+004340******************************************************************
+004350 9000-TERMINATE.
+004360     CLOSE CTL-FILE.
+004370     CLOSE AUDITFILE.
+004380 9000-EXIT.
+004390     EXIT.
+004400 END PROGRAM Program4.
